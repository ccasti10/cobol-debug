@@ -5,46 +5,188 @@
       *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TEST001.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-TRANSACCIONES ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRX.
+
+           SELECT ARCHIVO-CUENTAS ASSIGN TO "CUENTAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CTA-NRO-CUENTA
+               FILE STATUS IS WS-STATUS-CTA.
+
+           SELECT REPORTE-RECHAZOS ASSIGN TO "RECHAZOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RCH.
+
+           SELECT ARCHIVO-AUDITORIA ASSIGN TO "AUDITORIA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+
+           SELECT OPTIONAL ARCHIVO-PARAMETROS ASSIGN TO "PARAMETROS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PRM.
+
+           SELECT REPORTE-GRANDES ASSIGN TO "GRANDES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-GDE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-TRANSACCIONES
+           RECORDING MODE IS F.
+       01  FD-TRANSACCION.
+           05  FD-TIPO-TRX           PIC X(02).
+           05  FD-NRO-CUENTA         PIC 9(10).
+           05  FD-MONTO-TRX          PIC 9(09)V99.
+
+       FD  ARCHIVO-CUENTAS.
+       01  CTA-REGISTRO.
+           05  CTA-NRO-CUENTA        PIC 9(10).
+           05  CTA-SALDO-ACTUAL      PIC 9(11)V99.
+           05  CTA-SALDO-RETENIDO    PIC 9(09)V99.
+           05  CTA-ULT-TIPO-TRX      PIC X(02).
+           05  CTA-ULT-MONTO-TRX     PIC 9(09)V99.
+           05  CTA-ULT-COMISION      PIC 9(05)V99.
+           05  CTA-ULT-REVERSADO     PIC X(01).
+           05  CTA-ACUM-DIA          PIC 9(09)V99.
+           05  CTA-ACUM-FECHA        PIC 9(08).
+
+       FD  REPORTE-RECHAZOS
+           RECORDING MODE IS F.
+       01  LR-LINEA-RECHAZO         PIC X(100).
+
+       FD  ARCHIVO-AUDITORIA
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(100).
+
+       FD  ARCHIVO-PARAMETROS
+           RECORDING MODE IS F.
+       01  PM-REGISTRO.
+           05  PM-LIMITE-DIARIO      PIC 9(09)V99.
+           05  PM-LIMITE-POR-TRX     PIC 9(09)V99.
+           05  PM-TASA-COMISION      PIC 9V9999.
+           05  PM-TASA-IVA           PIC 9V9999.
+           05  PM-UMBRAL-REPORTE     PIC 9(09)V99.
+
+       FD  REPORTE-GRANDES
+           RECORDING MODE IS F.
+       01  GDE-LINEA                 PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-TRANSACCION.
            05  WS-TIPO-TRX           PIC X(02).
                88  TRX-DEPOSITO                  VALUE 'DE'.
                88  TRX-RETIRO                    VALUE 'RE'.
                88  TRX-TRANSFERENCIA             VALUE 'TR'.
+               88  TRX-REVERSO                   VALUE 'RV'.
            05  WS-MONTO-TRX          PIC 9(09)V99   VALUE ZEROS.
            05  WS-COMISION           PIC 9(05)V99   VALUE ZEROS.
            05  WS-MONTO-NETO         PIC 9(09)V99   VALUE ZEROS.
-       
+           05  WS-MONTO-REPORTE      PIC 9(09)V99   VALUE ZEROS.
+
        01  WS-CUENTA.
            05  WS-NRO-CUENTA         PIC 9(10).
            05  WS-SALDO-ACTUAL       PIC 9(11)V99   VALUE ZEROS.
            05  WS-SALDO-DISPONIBLE   PIC 9(11)V99   VALUE ZEROS.
            05  WS-SALDO-RETENIDO     PIC 9(09)V99   VALUE ZEROS.
-       
+           05  WS-ULT-TIPO-TRX       PIC X(02)      VALUE SPACES.
+           05  WS-ULT-MONTO-TRX      PIC 9(09)V99   VALUE ZEROS.
+           05  WS-ULT-COMISION       PIC 9(05)V99   VALUE ZEROS.
+           05  WS-ULT-REVERSADO      PIC X(01)      VALUE 'N'.
+               88  ULT-YA-REVERSADA              VALUE 'S'.
+           05  WS-ACUM-DIA           PIC 9(09)V99   VALUE ZEROS.
+
        01  WS-LIMITES.
            05  WS-LIMITE-DIARIO      PIC 9(09)V99   VALUE 5000000.
            05  WS-LIMITE-POR-TRX     PIC 9(09)V99   VALUE 1000000.
-           05  WS-ACUM-DIA           PIC 9(09)V99   VALUE ZEROS.
-       
+           05  WS-UMBRAL-REPORTE     PIC 9(09)V99   VALUE 500000.
+
        01  WS-TASAS.
            05  WS-TASA-COMISION      PIC 9V9999     VALUE 0.0150.
            05  WS-TASA-IVA           PIC 9V9999     VALUE 0.1900.
            05  WS-IVA-COMISION       PIC 9(05)V99   VALUE ZEROS.
-       
+
        01  WS-CONTADORES.
            05  WS-TRX-PROCESADAS     PIC 9(05)      VALUE ZEROS.
            05  WS-TRX-RECHAZADAS     PIC 9(05)      VALUE ZEROS.
            05  WS-TRX-EXITOSAS       PIC 9(05)      VALUE ZEROS.
-       
+
+       01  WS-CONTROL-CUADRE.
+           05  WS-SALDO-ANTES        PIC 9(11)V99   VALUE ZEROS.
+           05  WS-SUMA-SALDO-INICIAL PIC 9(11)V99   VALUE ZEROS.
+           05  WS-SUMA-SALDO-FINAL   PIC 9(11)V99   VALUE ZEROS.
+           05  WS-TOTAL-DEPOSITOS    PIC 9(11)V99   VALUE ZEROS.
+           05  WS-TOTAL-RETIROS      PIC 9(11)V99   VALUE ZEROS.
+           05  WS-TOTAL-TRANSFEREN   PIC 9(11)V99   VALUE ZEROS.
+           05  WS-TOTAL-COMISIONES   PIC 9(09)V99   VALUE ZEROS.
+           05  WS-TOTAL-REVERSOS     PIC S9(11)V99  VALUE ZEROS.
+           05  WS-SALDO-ESPERADO     PIC S9(11)V99  VALUE ZEROS.
+           05  WS-DIFERENCIA-CUADRE  PIC S9(11)V99  VALUE ZEROS.
+           05  WS-REVERSO-DELTA      PIC S9(11)V99  VALUE ZEROS.
+
        01  WS-FLAGS.
            05  WS-TRX-VALIDA         PIC X(01)      VALUE 'S'.
            05  WS-ERROR-CODE         PIC X(04)      VALUE SPACES.
            05  WS-MENSAJE            PIC X(80)      VALUE SPACES.
-       
+           05  WS-FIN-ARCHIVO        PIC X(01)      VALUE 'N'.
+               88  FIN-ARCHIVO                      VALUE 'S'.
+
+       01  WS-STATUS-TRX             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-CTA             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-RCH             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-AUD             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-PRM             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-GDE             PIC X(02)      VALUE SPACES.
+
+       01  WS-FECHA-HORA.
+           05  WS-FECHA-ACTUAL       PIC 9(08).
+           05  WS-HORA-ACTUAL        PIC 9(08).
+
+       01  WS-LINEA-AUDITORIA.
+           05  FILLER                PIC X(01)      VALUE SPACES.
+           05  WS-AUD-CUENTA         PIC Z(09)9.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-AUD-TIPO           PIC X(02).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-AUD-MONTO          PIC Z(08)9.99.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-AUD-COMISION       PIC Z(04)9.99.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-AUD-ERROR          PIC X(04).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-AUD-FECHA          PIC 9(08).
+           05  FILLER                PIC X(01)      VALUE SPACES.
+           05  WS-AUD-HORA           PIC 9(08).
+
+       01  WS-LINEA-GRANDE.
+           05  FILLER                PIC X(01)      VALUE SPACES.
+           05  WS-GDE-CUENTA         PIC Z(09)9.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-GDE-TIPO           PIC X(02).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-GDE-MONTO          PIC Z(08)9.99.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-GDE-FECHA          PIC 9(08).
+           05  FILLER                PIC X(01)      VALUE SPACES.
+           05  WS-GDE-HORA           PIC 9(08).
+
+       01  WS-LINEA-RECHAZO.
+           05  FILLER                PIC X(01)      VALUE SPACES.
+           05  WS-LR-CUENTA          PIC Z(09)9.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-LR-TIPO            PIC X(02).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-LR-MONTO           PIC Z(08)9.99.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-LR-ERROR           PIC X(04).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-LR-MENSAJE         PIC X(35).
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            DISPLAY 'INICIO PROCESAMIENTO TRANSACCIONES'.
@@ -52,117 +194,290 @@
            PERFORM PROCESAR-LOTE
            PERFORM MOSTRAR-RESUMEN
            STOP RUN.
-       
+
        INICIALIZAR.
            MOVE ZEROS TO WS-TRX-PROCESADAS
            MOVE ZEROS TO WS-TRX-RECHAZADAS
            MOVE ZEROS TO WS-TRX-EXITOSAS
-           MOVE ZEROS TO WS-ACUM-DIA
-           MOVE 10000000.50 TO WS-SALDO-ACTUAL
-           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL - 
-                                          WS-SALDO-RETENIDO.
-           
+           ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+           PERFORM LEER-PARAMETROS.
+
+       LEER-PARAMETROS.
+           OPEN INPUT ARCHIVO-PARAMETROS
+           READ ARCHIVO-PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PM-LIMITE-DIARIO TO WS-LIMITE-DIARIO
+                   MOVE PM-LIMITE-POR-TRX TO WS-LIMITE-POR-TRX
+                   MOVE PM-TASA-COMISION TO WS-TASA-COMISION
+                   MOVE PM-TASA-IVA TO WS-TASA-IVA
+                   MOVE PM-UMBRAL-REPORTE TO WS-UMBRAL-REPORTE
+           END-READ
+           CLOSE ARCHIVO-PARAMETROS.
+
        PROCESAR-LOTE.
-           PERFORM PROCESAR-DEPOSITO
-           PERFORM PROCESAR-RETIRO
-           PERFORM PROCESAR-TRANSFERENCIA.
-           
-       PROCESAR-DEPOSITO.
-           MOVE 'DE' TO WS-TIPO-TRX
-           MOVE 500000.00 TO WS-MONTO-TRX
-           PERFORM VALIDAR-TRANSACCION
-           IF WS-TRX-VALIDA = 'S'
-               PERFORM CALCULAR-COMISION
-               PERFORM EJECUTAR-DEPOSITO
-               ADD 1 TO WS-TRX-EXITOSAS
-           ELSE
-               ADD 1 TO WS-TRX-RECHAZADAS
+           OPEN INPUT ARCHIVO-TRANSACCIONES
+           IF WS-STATUS-TRX NOT = '00'
+               DISPLAY 'ERROR AL ABRIR TRANFILE - STATUS: '
+                   WS-STATUS-TRX
+               STOP RUN
            END-IF
-           ADD 1 TO WS-TRX-PROCESADAS.
-           
-       PROCESAR-RETIRO.
-           MOVE 'RE' TO WS-TIPO-TRX
-           MOVE 250000.00 TO WS-MONTO-TRX
-           PERFORM VALIDAR-TRANSACCION
+           OPEN I-O ARCHIVO-CUENTAS
+           IF WS-STATUS-CTA NOT = '00'
+               CLOSE ARCHIVO-TRANSACCIONES
+               DISPLAY 'ERROR AL ABRIR CUENTAS - STATUS: '
+                   WS-STATUS-CTA
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORTE-RECHAZOS
+           OPEN EXTEND ARCHIVO-AUDITORIA
+           OPEN EXTEND REPORTE-GRANDES
+           PERFORM ENCABEZADO-RECHAZOS
+           PERFORM LEER-TRANSACCION
+           PERFORM PROCESAR-TRANSACCION UNTIL FIN-ARCHIVO
+           CLOSE ARCHIVO-TRANSACCIONES
+           CLOSE ARCHIVO-CUENTAS
+           CLOSE REPORTE-RECHAZOS
+           CLOSE ARCHIVO-AUDITORIA
+           CLOSE REPORTE-GRANDES.
+
+       ENCABEZADO-RECHAZOS.
+           MOVE 'REPORTE DE TRANSACCIONES RECHAZADAS'
+               TO LR-LINEA-RECHAZO
+           WRITE LR-LINEA-RECHAZO
+           MOVE 'CUENTA        TIPO  MONTO         ERR MENSAJE'
+               TO LR-LINEA-RECHAZO
+           WRITE LR-LINEA-RECHAZO.
+
+       LEER-TRANSACCION.
+           READ ARCHIVO-TRANSACCIONES
+               AT END
+                   MOVE 'S' TO WS-FIN-ARCHIVO
+               NOT AT END
+                   MOVE FD-TIPO-TRX TO WS-TIPO-TRX
+                   MOVE FD-NRO-CUENTA TO WS-NRO-CUENTA
+                   MOVE FD-MONTO-TRX TO WS-MONTO-TRX
+           END-READ.
+
+       PROCESAR-TRANSACCION.
+           MOVE ZEROS TO WS-COMISION
+           MOVE ZEROS TO WS-MONTO-NETO
+           MOVE WS-MONTO-TRX TO WS-MONTO-REPORTE
+           PERFORM LEER-CUENTA
            IF WS-TRX-VALIDA = 'S'
-               PERFORM CALCULAR-COMISION
-               PERFORM EJECUTAR-RETIRO
-               ADD 1 TO WS-TRX-EXITOSAS
-           ELSE
-               ADD 1 TO WS-TRX-RECHAZADAS
+               PERFORM VALIDAR-TRANSACCION
            END-IF
-           ADD 1 TO WS-TRX-PROCESADAS.
-           
-       PROCESAR-TRANSFERENCIA.
-           MOVE 'TR' TO WS-TIPO-TRX
-           MOVE 1500000.00 TO WS-MONTO-TRX
-           PERFORM VALIDAR-TRANSACCION
            IF WS-TRX-VALIDA = 'S'
-               PERFORM CALCULAR-COMISION
-               PERFORM EJECUTAR-TRANSFERENCIA
+               IF TRX-REVERSO
+                   PERFORM EJECUTAR-REVERSO
+               ELSE
+                   PERFORM CALCULAR-COMISION
+                   IF TRX-DEPOSITO
+                       PERFORM EJECUTAR-DEPOSITO
+                   ELSE
+                       IF TRX-RETIRO
+                           PERFORM EJECUTAR-RETIRO
+                       ELSE
+                           PERFORM EJECUTAR-TRANSFERENCIA
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM GRABAR-CUENTA
+               ADD WS-SALDO-ANTES TO WS-SUMA-SALDO-INICIAL
+               ADD WS-SALDO-ACTUAL TO WS-SUMA-SALDO-FINAL
+               IF WS-MONTO-REPORTE >= WS-UMBRAL-REPORTE
+                   PERFORM ESCRIBIR-GRANDE
+               END-IF
                ADD 1 TO WS-TRX-EXITOSAS
            ELSE
+               PERFORM ESCRIBIR-RECHAZO
                ADD 1 TO WS-TRX-RECHAZADAS
            END-IF
-           ADD 1 TO WS-TRX-PROCESADAS.
-           
+           PERFORM ESCRIBIR-AUDITORIA
+           ADD 1 TO WS-TRX-PROCESADAS
+           PERFORM LEER-TRANSACCION.
+
+       ESCRIBIR-AUDITORIA.
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           MOVE SPACES TO WS-LINEA-AUDITORIA
+           MOVE WS-NRO-CUENTA TO WS-AUD-CUENTA
+           MOVE WS-TIPO-TRX TO WS-AUD-TIPO
+           MOVE WS-MONTO-REPORTE TO WS-AUD-MONTO
+           MOVE WS-COMISION TO WS-AUD-COMISION
+           MOVE WS-ERROR-CODE TO WS-AUD-ERROR
+           MOVE WS-FECHA-ACTUAL TO WS-AUD-FECHA
+           MOVE WS-HORA-ACTUAL TO WS-AUD-HORA
+           WRITE AUD-LINEA FROM WS-LINEA-AUDITORIA.
+
+       ESCRIBIR-GRANDE.
+           ACCEPT WS-HORA-ACTUAL FROM TIME
+           MOVE SPACES TO WS-LINEA-GRANDE
+           MOVE WS-NRO-CUENTA TO WS-GDE-CUENTA
+           MOVE WS-TIPO-TRX TO WS-GDE-TIPO
+           MOVE WS-MONTO-REPORTE TO WS-GDE-MONTO
+           MOVE WS-FECHA-ACTUAL TO WS-GDE-FECHA
+           MOVE WS-HORA-ACTUAL TO WS-GDE-HORA
+           WRITE GDE-LINEA FROM WS-LINEA-GRANDE.
+
+       ESCRIBIR-RECHAZO.
+           MOVE SPACES TO WS-LINEA-RECHAZO
+           MOVE WS-NRO-CUENTA TO WS-LR-CUENTA
+           MOVE WS-TIPO-TRX TO WS-LR-TIPO
+           MOVE WS-MONTO-TRX TO WS-LR-MONTO
+           MOVE WS-ERROR-CODE TO WS-LR-ERROR
+           MOVE WS-MENSAJE TO WS-LR-MENSAJE
+           WRITE LR-LINEA-RECHAZO FROM WS-LINEA-RECHAZO.
+
+       LEER-CUENTA.
+           MOVE 'S' TO WS-TRX-VALIDA
+           MOVE SPACES TO WS-ERROR-CODE
+           MOVE WS-NRO-CUENTA TO CTA-NRO-CUENTA
+           READ ARCHIVO-CUENTAS
+               INVALID KEY
+                   MOVE 'N' TO WS-TRX-VALIDA
+                   MOVE 'E005' TO WS-ERROR-CODE
+                   MOVE 'CUENTA INEXISTENTE' TO WS-MENSAJE
+               NOT INVALID KEY
+                   MOVE CTA-SALDO-ACTUAL TO WS-SALDO-ACTUAL
+                   MOVE CTA-SALDO-ACTUAL TO WS-SALDO-ANTES
+                   MOVE CTA-SALDO-RETENIDO TO WS-SALDO-RETENIDO
+                   MOVE CTA-ULT-TIPO-TRX TO WS-ULT-TIPO-TRX
+                   MOVE CTA-ULT-MONTO-TRX TO WS-ULT-MONTO-TRX
+                   MOVE CTA-ULT-COMISION TO WS-ULT-COMISION
+                   MOVE CTA-ULT-REVERSADO TO WS-ULT-REVERSADO
+                   IF CTA-ACUM-FECHA = WS-FECHA-ACTUAL
+                       MOVE CTA-ACUM-DIA TO WS-ACUM-DIA
+                   ELSE
+                       MOVE ZEROS TO WS-ACUM-DIA
+                   END-IF
+                   COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL -
+                                                  WS-SALDO-RETENIDO
+           END-READ.
+
+       GRABAR-CUENTA.
+           MOVE WS-NRO-CUENTA TO CTA-NRO-CUENTA
+           MOVE WS-SALDO-ACTUAL TO CTA-SALDO-ACTUAL
+           MOVE WS-SALDO-RETENIDO TO CTA-SALDO-RETENIDO
+           MOVE WS-ULT-TIPO-TRX TO CTA-ULT-TIPO-TRX
+           MOVE WS-ULT-MONTO-TRX TO CTA-ULT-MONTO-TRX
+           MOVE WS-ULT-COMISION TO CTA-ULT-COMISION
+           MOVE WS-ULT-REVERSADO TO CTA-ULT-REVERSADO
+           MOVE WS-ACUM-DIA TO CTA-ACUM-DIA
+           MOVE WS-FECHA-ACTUAL TO CTA-ACUM-FECHA
+           REWRITE CTA-REGISTRO.
+
        VALIDAR-TRANSACCION.
            MOVE 'S' TO WS-TRX-VALIDA
            MOVE SPACES TO WS-ERROR-CODE
-           
-           IF WS-MONTO-TRX <= 0
-               MOVE 'N' TO WS-TRX-VALIDA
-               MOVE 'E001' TO WS-ERROR-CODE
-               MOVE 'MONTO INVALIDO' TO WS-MENSAJE
-           END-IF
-           
-           IF WS-MONTO-TRX > WS-LIMITE-POR-TRX
-               MOVE 'N' TO WS-TRX-VALIDA
-               MOVE 'E002' TO WS-ERROR-CODE
-               MOVE 'EXCEDE LIMITE POR TRANSACCION' TO WS-MENSAJE
-           END-IF
-           
-           COMPUTE WS-ACUM-DIA = WS-ACUM-DIA + WS-MONTO-TRX
-           IF WS-ACUM-DIA > WS-LIMITE-DIARIO
-               MOVE 'N' TO WS-TRX-VALIDA
-               MOVE 'E003' TO WS-ERROR-CODE
-               MOVE 'EXCEDE LIMITE DIARIO' TO WS-MENSAJE
+
+           IF NOT TRX-REVERSO
+               IF WS-MONTO-TRX <= 0
+                   MOVE 'N' TO WS-TRX-VALIDA
+                   MOVE 'E001' TO WS-ERROR-CODE
+                   MOVE 'MONTO INVALIDO' TO WS-MENSAJE
+               END-IF
+
+               IF WS-MONTO-TRX > WS-LIMITE-POR-TRX
+                   MOVE 'N' TO WS-TRX-VALIDA
+                   MOVE 'E002' TO WS-ERROR-CODE
+                   MOVE 'EXCEDE LIMITE POR TRANSACCION' TO WS-MENSAJE
+               END-IF
+
+               COMPUTE WS-ACUM-DIA = WS-ACUM-DIA + WS-MONTO-TRX
+               IF WS-ACUM-DIA > WS-LIMITE-DIARIO
+                   MOVE 'N' TO WS-TRX-VALIDA
+                   MOVE 'E003' TO WS-ERROR-CODE
+                   MOVE 'EXCEDE LIMITE DIARIO' TO WS-MENSAJE
+               END-IF
            END-IF
-           
+
            IF TRX-RETIRO OR TRX-TRANSFERENCIA
                IF WS-MONTO-TRX > WS-SALDO-DISPONIBLE
                    MOVE 'N' TO WS-TRX-VALIDA
                    MOVE 'E004' TO WS-ERROR-CODE
                    MOVE 'SALDO INSUFICIENTE' TO WS-MENSAJE
                END-IF
+           END-IF
+
+           IF TRX-REVERSO
+               IF WS-ULT-TIPO-TRX = SPACES
+                   MOVE 'N' TO WS-TRX-VALIDA
+                   MOVE 'E007' TO WS-ERROR-CODE
+                   MOVE 'NO EXISTE TRANSACCION A REVERSAR' TO WS-MENSAJE
+               ELSE
+                   IF ULT-YA-REVERSADA
+                       MOVE 'N' TO WS-TRX-VALIDA
+                       MOVE 'E006' TO WS-ERROR-CODE
+                       MOVE 'TRANSACCION YA REVERSADA' TO WS-MENSAJE
+                   ELSE
+                       IF WS-MONTO-TRX NOT = WS-ULT-MONTO-TRX
+                           MOVE 'N' TO WS-TRX-VALIDA
+                           MOVE 'E008' TO WS-ERROR-CODE
+                           MOVE 'MONTO NO COINCIDE CON ULTIMA TRX'
+                               TO WS-MENSAJE
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
-           
+
        CALCULAR-COMISION.
            COMPUTE WS-COMISION = WS-MONTO-TRX * WS-TASA-COMISION
            COMPUTE WS-IVA-COMISION = WS-COMISION * WS-TASA-IVA
            ADD WS-IVA-COMISION TO WS-COMISION
            COMPUTE WS-MONTO-NETO = WS-MONTO-TRX - WS-COMISION.
-           
+
        EJECUTAR-DEPOSITO.
            ADD WS-MONTO-NETO TO WS-SALDO-ACTUAL
-           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL - 
+           ADD WS-MONTO-NETO TO WS-TOTAL-DEPOSITOS
+           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL -
                                           WS-SALDO-RETENIDO
+           PERFORM REGISTRAR-ULTIMA-TRX
            MOVE 'DEPOSITO EXITOSO' TO WS-MENSAJE.
-           
+
        EJECUTAR-RETIRO.
            SUBTRACT WS-MONTO-TRX FROM WS-SALDO-ACTUAL
            SUBTRACT WS-COMISION FROM WS-SALDO-ACTUAL
-           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL - 
+           ADD WS-MONTO-TRX TO WS-TOTAL-RETIROS
+           ADD WS-COMISION TO WS-TOTAL-COMISIONES
+           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL -
                                           WS-SALDO-RETENIDO
+           PERFORM REGISTRAR-ULTIMA-TRX
            MOVE 'RETIRO EXITOSO' TO WS-MENSAJE.
-           
+
        EJECUTAR-TRANSFERENCIA.
            SUBTRACT WS-MONTO-TRX FROM WS-SALDO-ACTUAL
            SUBTRACT WS-COMISION FROM WS-SALDO-ACTUAL
-           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL - 
+           ADD WS-MONTO-TRX TO WS-TOTAL-TRANSFEREN
+           ADD WS-COMISION TO WS-TOTAL-COMISIONES
+           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL -
                                           WS-SALDO-RETENIDO
+           PERFORM REGISTRAR-ULTIMA-TRX
            MOVE 'TRANSFERENCIA EXITOSA' TO WS-MENSAJE.
-           
+
+       REGISTRAR-ULTIMA-TRX.
+           MOVE WS-TIPO-TRX TO WS-ULT-TIPO-TRX
+           MOVE WS-MONTO-TRX TO WS-ULT-MONTO-TRX
+           MOVE WS-COMISION TO WS-ULT-COMISION
+           MOVE 'N' TO WS-ULT-REVERSADO.
+
+       EJECUTAR-REVERSO.
+           MOVE WS-ULT-MONTO-TRX TO WS-MONTO-REPORTE
+           MOVE WS-ULT-COMISION TO WS-COMISION
+           IF WS-ULT-TIPO-TRX = 'DE'
+               COMPUTE WS-REVERSO-DELTA =
+                   WS-ULT-COMISION - WS-ULT-MONTO-TRX
+           ELSE
+               COMPUTE WS-REVERSO-DELTA =
+                   WS-ULT-MONTO-TRX + WS-ULT-COMISION
+           END-IF
+           ADD WS-REVERSO-DELTA TO WS-SALDO-ACTUAL
+           ADD WS-REVERSO-DELTA TO WS-TOTAL-REVERSOS
+           COMPUTE WS-SALDO-DISPONIBLE = WS-SALDO-ACTUAL -
+                                          WS-SALDO-RETENIDO
+           MOVE 'S' TO WS-ULT-REVERSADO
+           MOVE 'REVERSO EXITOSO' TO WS-MENSAJE.
+
        MOSTRAR-RESUMEN.
            DISPLAY '============================================'.
            DISPLAY 'RESUMEN DE PROCESAMIENTO'.
@@ -170,6 +485,28 @@
            DISPLAY 'TRANSACCIONES PROCESADAS: ' WS-TRX-PROCESADAS.
            DISPLAY 'TRANSACCIONES EXITOSAS:   ' WS-TRX-EXITOSAS.
            DISPLAY 'TRANSACCIONES RECHAZADAS: ' WS-TRX-RECHAZADAS.
-           DISPLAY 'SALDO FINAL:              ' WS-SALDO-ACTUAL.
-           DISPLAY 'ACUMULADO DEL DIA:        ' WS-ACUM-DIA.
            DISPLAY '============================================'.
+           PERFORM CONCILIAR-SALDOS.
+
+       CONCILIAR-SALDOS.
+           COMPUTE WS-SALDO-ESPERADO =
+               WS-SUMA-SALDO-INICIAL + WS-TOTAL-DEPOSITOS -
+               WS-TOTAL-RETIROS - WS-TOTAL-TRANSFEREN -
+               WS-TOTAL-COMISIONES + WS-TOTAL-REVERSOS
+           COMPUTE WS-DIFERENCIA-CUADRE =
+               WS-SUMA-SALDO-FINAL - WS-SALDO-ESPERADO
+           DISPLAY 'CUADRE DE SALDOS'.
+           DISPLAY 'SUMA SALDOS INICIALES:    ' WS-SUMA-SALDO-INICIAL.
+           DISPLAY 'TOTAL DEPOSITOS:          ' WS-TOTAL-DEPOSITOS.
+           DISPLAY 'TOTAL RETIROS:            ' WS-TOTAL-RETIROS.
+           DISPLAY 'TOTAL TRANSFERENCIAS:     ' WS-TOTAL-TRANSFEREN.
+           DISPLAY 'TOTAL COMISIONES:         ' WS-TOTAL-COMISIONES.
+           DISPLAY 'TOTAL REVERSOS (NETO):    ' WS-TOTAL-REVERSOS.
+           DISPLAY 'SALDO ESPERADO:           ' WS-SALDO-ESPERADO.
+           DISPLAY 'SUMA SALDOS FINALES:      ' WS-SUMA-SALDO-FINAL.
+           IF WS-DIFERENCIA-CUADRE = 0
+               DISPLAY 'CUADRE: OK'
+           ELSE
+               DISPLAY 'CUADRE: DESCUADRADO - DIFERENCIA: '
+                   WS-DIFERENCIA-CUADRE
+           END-IF.
