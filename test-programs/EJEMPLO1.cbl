@@ -6,54 +6,121 @@
       *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EJEMPLO1.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-CLIENTES ASSIGN TO "CLIENTES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CLI.
+
+           SELECT REPORTE-INTERESES ASSIGN TO "INTERESES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-INT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-CLIENTES
+           RECORDING MODE IS F.
+       01  FD-CLIENTE-RECORD.
+           05  FD-CLI-RUT            PIC X(12).
+           05  FD-CLI-NOMBRE         PIC X(40).
+           05  FD-CLI-SALDO          PIC 9(11)V99.
+
+       FD  REPORTE-INTERESES
+           RECORDING MODE IS F.
+       01  RI-LINEA                  PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
-           05  WS-CONTADOR           PIC 9(03)      VALUE ZEROS.
-           05  WS-TOTAL-MONTO        PIC 9(09)V99   VALUE ZEROS.
-           05  WS-MONTO-ACTUAL       PIC 9(07)V99   VALUE ZEROS.
-           05  WS-INTERES            PIC 9(05)V99   VALUE ZEROS.
+           05  WS-CONTADOR           PIC 9(07)      VALUE ZEROS.
+           05  WS-TOTAL-MONTO        PIC 9(11)V99   VALUE ZEROS.
+           05  WS-MONTO-ACTUAL       PIC 9(11)V99   VALUE ZEROS.
+           05  WS-INTERES            PIC 9(11)V99   VALUE ZEROS.
            05  WS-TASA-INTERES       PIC 9V9999     VALUE 0.1500.
-       
+
        01  WS-CLIENTE-RECORD.
            05  CLI-RUT               PIC X(12).
            05  CLI-NOMBRE            PIC X(40).
            05  CLI-SALDO             PIC 9(11)V99.
-       
+
        01  WS-FLAGS.
            05  WS-FIN-ARCHIVO        PIC X(01)      VALUE 'N'.
                88  FIN-ARCHIVO                      VALUE 'S'.
            05  WS-PROCESO-OK         PIC X(01)      VALUE 'S'.
-       
+
+       01  WS-STATUS-CLI             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-INT             PIC X(02)      VALUE SPACES.
+
+       01  WS-LINEA-REPORTE.
+           05  FILLER                PIC X(01)      VALUE SPACES.
+           05  WS-RI-RUT             PIC X(12).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-RI-NOMBRE          PIC X(40).
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-RI-SALDO           PIC Z(10)9.99.
+           05  FILLER                PIC X(02)      VALUE SPACES.
+           05  WS-RI-INTERES         PIC Z(10)9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCESS.
            PERFORM INICIALIZAR
            PERFORM PROCESAR-DATOS
            PERFORM FINALIZAR
            STOP RUN.
-       
+
        INICIALIZAR.
            DISPLAY 'INICIO DEL PROGRAMA EJEMPLO1'.
            MOVE ZEROS TO WS-CONTADOR.
            MOVE ZEROS TO WS-TOTAL-MONTO.
-           
+
        PROCESAR-DATOS.
-           PERFORM CALCULAR-INTERES.
-           PERFORM ACUMULAR-TOTALES.
-           PERFORM VALIDAR-MONTO.
-           
+           OPEN INPUT ARCHIVO-CLIENTES
+           IF WS-STATUS-CLI NOT = '00'
+               DISPLAY 'ERROR AL ABRIR CLIENTES - STATUS: '
+                   WS-STATUS-CLI
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORTE-INTERESES
+           PERFORM ENCABEZADO-REPORTE
+           PERFORM LEER-CLIENTE
+           PERFORM PROCESAR-CLIENTE UNTIL FIN-ARCHIVO
+           CLOSE ARCHIVO-CLIENTES
+           CLOSE REPORTE-INTERESES.
+
+       ENCABEZADO-REPORTE.
+           MOVE 'REPORTE DE INTERESES POR CLIENTE' TO RI-LINEA
+           WRITE RI-LINEA
+           MOVE 'RUT          NOMBRE                SALDO    INTERES'
+               TO RI-LINEA
+           WRITE RI-LINEA.
+
+       LEER-CLIENTE.
+           READ ARCHIVO-CLIENTES
+               AT END
+                   MOVE 'S' TO WS-FIN-ARCHIVO
+               NOT AT END
+                   MOVE FD-CLI-RUT TO CLI-RUT
+                   MOVE FD-CLI-NOMBRE TO CLI-NOMBRE
+                   MOVE FD-CLI-SALDO TO CLI-SALDO
+           END-READ.
+
+       PROCESAR-CLIENTE.
+           MOVE CLI-SALDO TO WS-MONTO-ACTUAL
+           PERFORM CALCULAR-INTERES
+           PERFORM ACUMULAR-TOTALES
+           PERFORM VALIDAR-MONTO
+           PERFORM ESCRIBIR-REPORTE-CLIENTE
+           PERFORM LEER-CLIENTE.
+
        CALCULAR-INTERES.
-           MOVE 1000000 TO WS-MONTO-ACTUAL.
            COMPUTE WS-INTERES = WS-MONTO-ACTUAL * WS-TASA-INTERES.
            ADD WS-INTERES TO WS-MONTO-ACTUAL.
-           
+
        ACUMULAR-TOTALES.
            ADD 1 TO WS-CONTADOR.
            ADD WS-MONTO-ACTUAL TO WS-TOTAL-MONTO.
-           
+
        VALIDAR-MONTO.
            IF WS-TOTAL-MONTO > 5000000
                DISPLAY 'ALERTA: MONTO TOTAL EXCEDE LIMITE'
@@ -61,7 +128,15 @@
            ELSE
                DISPLAY 'MONTO TOTAL DENTRO DEL LIMITE'
            END-IF.
-           
+
+       ESCRIBIR-REPORTE-CLIENTE.
+           MOVE SPACES TO WS-LINEA-REPORTE
+           MOVE CLI-RUT TO WS-RI-RUT
+           MOVE CLI-NOMBRE TO WS-RI-NOMBRE
+           MOVE CLI-SALDO TO WS-RI-SALDO
+           MOVE WS-INTERES TO WS-RI-INTERES
+           WRITE RI-LINEA FROM WS-LINEA-REPORTE.
+
        FINALIZAR.
            DISPLAY 'CONTADOR FINAL: ' WS-CONTADOR.
            DISPLAY 'TOTAL MONTO: ' WS-TOTAL-MONTO.
